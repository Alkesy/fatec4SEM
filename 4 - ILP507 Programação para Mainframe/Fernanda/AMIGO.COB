@@ -3,58 +3,1100 @@
       * Date: 06/03/2020
       * Purpose: ACADEMICS
       * Tectonics: cobc
+      ******************************************************************
+      * Maintenance Log:
+      * 2026-08-08  COBOL TEAM  Relatorio real de listagem de amigos,
+      *                         lendo REGAMIGO.DAT, ordenando por NOME
+      *                         e paginando a saida. Corrigido o
+      *                         FILE-CONTROL que faltava no programa.
+      * 2026-08-08  COBOL TEAM  Cadastro de amigo agora grava de fato
+      *                         em REGAMIGO.DAT e recusa APELIDO
+      *                         duplicado.
+      * 2026-08-08  COBOL TEAM  Incluidas as opcoes ALTERAR AMIGO e
+      *                         EXCLUIR AMIGO, completando o CRUD via
+      *                         regravacao de REGAMIGO.DAT por um
+      *                         arquivo de trabalho REGAMIGO.TMP.
+      * 2026-08-08  COBOL TEAM  REGAMIGO.DAT reorganizado como arquivo
+      *                         indexado por APELIDO. GRAVAR, ALTERAR
+      *                         e EXCLUIR passam a usar WRITE/REWRITE/
+      *                         DELETE diretos pela chave, eliminando
+      *                         o arquivo de trabalho REGAMIGO.TMP.
+      *                         Incluida a opcao BUSCAR AMIGO (leitura
+      *                         direta pela chave).
+      * 2026-08-08  COBOL TEAM  Novo arquivo REGGRUPO.DAT para agrupar
+      *                         amigos em circulos (familia, trabalho,
+      *                         faculdade etc). Opcoes CADASTRAR GRUPO
+      *                         e RELATORIO DE GRUPOS incluidas.
+      * 2026-08-08  COBOL TEAM  Trilha de auditoria: GRAVAR, ALTERAR e
+      *                         EXCLUIR passam a registrar cada
+      *                         operacao em REGLOG.DAT (operacao,
+      *                         APELIDO afetado e data/hora).
+      * 2026-08-08  COBOL TEAM  Entrada em lote: rodando com o
+      *                         parametro BATCH na linha de comando, o
+      *                         programa le TRANSAMIGO.DAT e cadastra
+      *                         cada transacao sem passar pelo menu.
+      * 2026-08-08  COBOL TEAM  Validacao de EMAIL (precisa ter "@" e
+      *                         um "." no dominio apos o "@") antes de
+      *                         gravar em GRAVAR AMIGO. As transacoes
+      *                         do lote que forem rejeitadas (EMAIL
+      *                         invalido ou APELIDO duplicado) passam
+      *                         a ser registradas em AMIGO-REJEITOS.DAT
+      *                         em vez de apenas exibidas no console.
+      * 2026-08-08  COBOL TEAM  Nova opcao EXPORTAR CSV: grava todo o
+      *                         REGAMIGO.DAT em AMIGO-EXPORT.CSV, no
+      *                         formato NOME,APELIDO,EMAIL com cada
+      *                         campo entre aspas, para uso por uma
+      *                         ferramenta de mala direta.
+      * 2026-08-08  COBOL TEAM  REGAMIGO.DAT passa a guardar TELEFONE
+      *                         e DATA DE NASCIMENTO. GRAVAR AMIGO e
+      *                         ALTERAR AMIGO atualizados para capturar
+      *                         os novos campos. Nova opcao RELATORIO
+      *                         DE ANIVERSARIANTES lista quem faz
+      *                         aniversario no mes atual e no proximo.
+      * 2026-08-09  COBOL TEAM  TRANSAMIGO.DAT, REGLOG.DAT e AMIGO-
+      *                         REJEITOS.DAT passam a ser arquivos
+      *                         LINE SEQUENTIAL (texto com quebra de
+      *                         linha), ja que TRANSAMIGO e alimentado
+      *                         por uma planilha externa e REGLOG/
+      *                         REJEITOS sao lidos por humanos; o lote
+      *                         agora separa APELIDO/NOME/EMAIL de
+      *                         cada linha por virgula. 230-GRAVAR-
+      *                         REGISTRO e 800-IMPORTAR-LOTE passam a
+      *                         verificar o status do OPEN de REGAMIGO
+      *                         antes de gravar. EXPORTAR CSV dobra
+      *                         aspas embutidas nos campos antes de
+      *                         colocar o valor entre aspas.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AMIGO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGAMIGO ASSIGN TO "REGAMIGO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS APELIDO
+               FILE STATUS IS WS-FS-REGAMIGO.
+           SELECT REGGRUPO ASSIGN TO "REGGRUPO.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REGGRUPO.
+           SELECT REGLOG ASSIGN TO "REGLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REGLOG.
+           SELECT TRANSAMIGO ASSIGN TO "TRANSAMIGO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANSAMIGO.
+           SELECT AMIGOREJ ASSIGN TO "AMIGO-REJEITOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AMIGOREJ.
+           SELECT AMIGOCSV ASSIGN TO "AMIGO-EXPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AMIGOCSV.
        DATA DIVISION.
        FILE SECTION.
        FD REGAMIGO
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "REGAMIGO.DAT".
-       01 REGAMIGO.
+       01 REG-AMIGO.
                 03 APELIDO         PIC X(12).
                 03 NOME            PIC X(30).
                 03 EMAIL           PIC X(30).
+                03 TELEFONE        PIC X(15).
+                03 DT-NASCIMENTO   PIC 9(08).
+       FD REGGRUPO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGGRUPO.DAT".
+       01 REG-GRUPO.
+                03 GRUPO-NOME      PIC X(20).
+                03 GR-APELIDO      PIC X(12).
+       FD REGLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGLOG.DAT".
+       01 REG-LOG.
+                03 LOG-OPERACAO    PIC X(10).
+                03 LOG-APELIDO     PIC X(12).
+                03 LOG-DATA        PIC 9(08).
+                03 LOG-HORA        PIC 9(08).
+       FD TRANSAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TRANSAMIGO.DAT".
+       01 REG-TRANSAMIGO          PIC X(100).
+       FD AMIGOREJ
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AMIGO-REJEITOS.DAT".
+       01 REG-AMIGOREJ.
+                03 REJ-PREFIXO     PIC X(10).
+                03 REJ-APELIDO     PIC X(12).
+                03 REJ-SEP1        PIC X(01).
+                03 REJ-EMAIL       PIC X(30).
+                03 REJ-SEP2        PIC X(01).
+                03 REJ-MOTIVO      PIC X(20).
+       FD AMIGOCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AMIGO-EXPORT.CSV".
+       01 REG-CSV                 PIC X(200).
        WORKING-STORAGE SECTION.
-       77 WS-MENUOPCAO     PIC 9
+       77 WS-MENUOPCAO     PIC 9.
+       77 WS-FIM           PIC X(01) VALUE "N".
+       77 WS-FS-REGAMIGO   PIC X(02).
+       77 WS-EOF-REGAMIGO  PIC X(01) VALUE "N".
+           88 FIM-REGAMIGO      VALUE "S".
+       77 WS-QTD-AMIGOS    PIC 9(05) VALUE ZERO.
+       77 WS-TOTAL-AMIGOS  PIC 9(05) VALUE ZERO.
+       77 WS-LINHA-CONT    PIC 9(02) VALUE ZERO.
+       77 WS-MAX-LINHAS    PIC 9(02) VALUE 20.
+       77 WS-IDX           PIC 9(05) VALUE ZERO.
+       77 WS-IDX2          PIC 9(05) VALUE ZERO.
+       77 WS-NOVO-APELIDO  PIC X(12).
+       77 WS-NOVO-NOME     PIC X(30).
+       77 WS-NOVO-EMAIL    PIC X(30).
+       77 WS-BUSCA-APELIDO PIC X(12).
+       77 WS-FS-REGGRUPO   PIC X(02).
+       77 WS-EOF-REGGRUPO  PIC X(01) VALUE "N".
+           88 FIM-REGGRUPO      VALUE "S".
+       77 WS-QTD-GRUPOS    PIC 9(05) VALUE ZERO.
+       77 WS-NOVO-GRUPO    PIC X(20).
+       77 WS-GRUPO-ANTERIOR PIC X(20) VALUE SPACES.
+       77 WS-FS-REGLOG     PIC X(02).
+       77 WS-LOG-OPERACAO  PIC X(10).
+       77 WS-LOG-APELIDO   PIC X(12).
+       77 WS-FS-TRANSAMIGO PIC X(02).
+       77 WS-EOF-TRANSAMIGO PIC X(01) VALUE "N".
+           88 FIM-TRANSAMIGO    VALUE "S".
+       77 WS-TR-APELIDO    PIC X(12).
+       77 WS-TR-NOME       PIC X(30).
+       77 WS-TR-EMAIL      PIC X(30).
+       77 WS-MODO-EXECUCAO PIC X(10) VALUE SPACES.
+       77 WS-FS-AMIGOREJ   PIC X(02).
+       77 WS-EMAIL-TESTE   PIC X(30).
+       77 WS-EMAIL-VALIDO  PIC X(01) VALUE "N".
+       77 WS-POS-ARROBA    PIC 9(02) VALUE ZERO.
+       77 WS-POS-PONTO     PIC 9(02) VALUE ZERO.
+       77 WS-CHAR-IDX      PIC 9(02) VALUE ZERO.
+       77 WS-MOTIVO-REJEITO PIC X(20).
+       77 WS-FS-AMIGOCSV   PIC X(02).
+       77 WS-CSV-SRC        PIC X(30).
+       77 WS-CSV-SRC-LEN    PIC 9(02) VALUE ZERO.
+       77 WS-CSV-DST        PIC X(62) VALUE SPACES.
+       77 WS-CSV-DST-LEN    PIC 9(02) VALUE ZERO.
+       77 WS-CSV-DST-NOME   PIC X(62) VALUE SPACES.
+       77 WS-CSV-DST-APELIDO PIC X(62) VALUE SPACES.
+       77 WS-CSV-DST-EMAIL  PIC X(62) VALUE SPACES.
+       77 WS-CSV-IDX        PIC 9(02) VALUE ZERO.
+       77 WS-NOVO-TELEFONE PIC X(15).
+       77 WS-NOVO-NASCIMENTO PIC 9(08) VALUE ZERO.
+       77 WS-DATA-SISTEMA  PIC 9(08).
+       77 WS-MES-ATUAL     PIC 9(02).
+       77 WS-MES-PROXIMO   PIC 9(02).
+       77 WS-MES-NASC      PIC 9(02).
+       77 WS-QTD-ANIV      PIC 9(05) VALUE ZERO.
+       77 WS-GRUPO-ANIV-ANTERIOR PIC 9(01) VALUE ZERO.
+       77 WS-TAB-MAX        PIC 9(03) VALUE 500.
+       77 WS-AMIGOS-AVISO   PIC X(01) VALUE "N".
+       77 WS-GRUPOS-AVISO   PIC X(01) VALUE "N".
+       77 WS-ANIV-AVISO     PIC X(01) VALUE "N".
+
+       01 TAB-AMIGOS.
+           03 TAB-AMIGOS-REG OCCURS 500 TIMES
+                             INDEXED BY TAB-IDX.
+               05 TAB-APELIDO      PIC X(12).
+               05 TAB-NOME         PIC X(30).
+               05 TAB-EMAIL        PIC X(30).
+
+       01 WS-AUX-REGISTRO.
+           03 WS-AUX-APELIDO   PIC X(12).
+           03 WS-AUX-NOME      PIC X(30).
+           03 WS-AUX-EMAIL     PIC X(30).
 
        01 TABAMIGO.
           03 FILLER PIC X(30) VALUE "NOME".
           03 FILLER PIC X(30) VALUE "APELIDO".
           03 FILLER PIC X(30) VALUE "EMAIL".
 
-       SCREEN SECTION.
-       01 TELAAMIGO.
-           DISPLAY "PROGRAMA DO AMIGO"
-            DISPLAY "ESCOLHA: "
-            DISPLAY "1 - EXIBIR LISTA"
-            DISPLAY "2 - CADASTRAR AMIGO"
-            DISPLAY "0 - FINALIZAR PROGRAMA"
-            DISPLAY ""
-       
+       01 TAB-GRUPOS.
+           03 TAB-GRUPOS-REG OCCURS 500 TIMES
+                             INDEXED BY TGR-IDX.
+               05 TAB-GRUPO-NOME   PIC X(20).
+               05 TAB-GR-APELIDO   PIC X(12).
+               05 TAB-GR-NOME      PIC X(30).
+               05 TAB-GR-EMAIL     PIC X(30).
+
+       01 WS-AUX-GRUPO.
+           03 WS-AUX-GRUPO-NOME    PIC X(20).
+           03 WS-AUX-GR-APELIDO    PIC X(12).
+           03 WS-AUX-GR-NOME       PIC X(30).
+           03 WS-AUX-GR-EMAIL      PIC X(30).
+
+       01 TAB-ANIV.
+           03 TAB-ANIV-REG OCCURS 500 TIMES
+                           INDEXED BY TANIV-IDX.
+               05 TAB-ANIV-GRUPO      PIC 9(01).
+               05 TAB-ANIV-DIA        PIC 9(02).
+               05 TAB-ANIV-APELIDO    PIC X(12).
+               05 TAB-ANIV-NOME       PIC X(30).
+               05 TAB-ANIV-TELEFONE   PIC X(15).
+               05 TAB-ANIV-NASCIMENTO PIC 9(08).
+
+       01 WS-AUX-ANIV.
+           03 WS-AUX-ANIV-GRUPO      PIC 9(01).
+           03 WS-AUX-ANIV-DIA        PIC 9(02).
+           03 WS-AUX-ANIV-APELIDO    PIC X(12).
+           03 WS-AUX-ANIV-NOME       PIC X(30).
+           03 WS-AUX-ANIV-TELEFONE   PIC X(15).
+           03 WS-AUX-ANIV-NASCIMENTO PIC 9(08).
+
        PROCEDURE DIVISION.
        000-MAIN.
-            DISPLAY 0101 VALUE TELAAMIGO.
-            ACCEPT WS-MENUOPCAO.
-            EVALUATE WS-MENUOPCAO
-                WHEN 1
-                   PERFORM 100-LER.
-                WHEN 2
-                   PERFORM 200-GRAVAR.
-                WHEN 0 
-                   DISPLAY "ENCERRANDO..."
-                WHEN OTHER
+           ACCEPT WS-MODO-EXECUCAO FROM COMMAND-LINE.
+           IF WS-MODO-EXECUCAO (1:5) = "BATCH"
+               PERFORM 800-IMPORTAR-LOTE THRU 800-IMPORTAR-LOTE-EXIT
+           ELSE
+               PERFORM 0020-PROCESSA-MENU UNTIL WS-FIM = "S"
+           END-IF.
+           DISPLAY "ENCERRANDO...".
+           STOP RUN.
+
+       0020-PROCESSA-MENU.
+           PERFORM 0030-EXIBIR-MENU.
+           ACCEPT WS-MENUOPCAO.
+           EVALUATE WS-MENUOPCAO
+               WHEN 1
+                   PERFORM 100-LER THRU 100-LER-EXIT
+               WHEN 2
+                   PERFORM 200-GRAVAR THRU 200-GRAVAR-EXIT
+               WHEN 3
+                   PERFORM 300-ALTERAR THRU 300-ALTERAR-EXIT
+               WHEN 4
+                   PERFORM 400-EXCLUIR THRU 400-EXCLUIR-EXIT
+               WHEN 5
+                   PERFORM 500-BUSCAR THRU 500-BUSCAR-EXIT
+               WHEN 6
+                   PERFORM 600-GRAVAR-GRUPO THRU 600-GRAVAR-GRUPO-EXIT
+               WHEN 7
+                   PERFORM 700-RELATORIO-GRUPO
+                      THRU 700-RELATORIO-GRUPO-EXIT
+               WHEN 8
+                   PERFORM 900-EXPORTAR-CSV THRU 900-EXPORTAR-CSV-EXIT
+               WHEN 9
+                   PERFORM 1000-RELATORIO-ANIVERSARIO
+                      THRU 1000-RELATORIO-ANIVERSARIO-EXIT
+               WHEN 0
+                   MOVE "S" TO WS-FIM
+               WHEN OTHER
                    DISPLAY "OPCAO INVALIDA"
-                   PERFORM 000-MAIN.
-            END-EVALUATE
-            
-           
+           END-EVALUATE.
+
+       0030-EXIBIR-MENU.
+           DISPLAY " ".
+           DISPLAY "PROGRAMA DO AMIGO".
+           DISPLAY "ESCOLHA: ".
+           DISPLAY "1 - EXIBIR LISTA".
+           DISPLAY "2 - CADASTRAR AMIGO".
+           DISPLAY "3 - ALTERAR AMIGO".
+           DISPLAY "4 - EXCLUIR AMIGO".
+           DISPLAY "5 - BUSCAR AMIGO".
+           DISPLAY "6 - CADASTRAR GRUPO".
+           DISPLAY "7 - RELATORIO DE GRUPOS".
+           DISPLAY "8 - EXPORTAR CSV".
+           DISPLAY "9 - RELATORIO DE ANIVERSARIANTES".
+           DISPLAY "0 - FINALIZAR PROGRAMA".
+           DISPLAY " ".
+
+      ******************************************************************
+      * 100-LER   - monta e imprime o relatorio de amigos cadastrados,
+      *             em ordem alfabetica de NOME, paginado de
+      *             WS-MAX-LINHAS em WS-MAX-LINHAS linhas.
+      ******************************************************************
        100-LER.
-           DISPLAY "LENDO ESSA PORRA"
-           PERFORM 000-MAIN.
+           MOVE ZERO TO WS-QTD-AMIGOS.
+           MOVE ZERO TO WS-TOTAL-AMIGOS.
+           MOVE "N" TO WS-EOF-REGAMIGO.
+           MOVE "N" TO WS-AMIGOS-AVISO.
+           OPEN INPUT REGAMIGO.
+           IF WS-FS-REGAMIGO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR REGAMIGO.DAT - STATUS "
+                       WS-FS-REGAMIGO
+               GO TO 100-LER-EXIT
+           END-IF.
+           PERFORM 110-CARREGAR-TABELA UNTIL FIM-REGAMIGO.
+           CLOSE REGAMIGO.
+           IF WS-QTD-AMIGOS = ZERO
+               DISPLAY "NENHUM AMIGO CADASTRADO"
+               GO TO 100-LER-EXIT
+           END-IF.
+           PERFORM 120-ORDENAR-TABELA.
+           PERFORM 130-IMPRIMIR-RELATORIO.
+       100-LER-EXIT.
+           EXIT.
+
+       110-CARREGAR-TABELA.
+           READ REGAMIGO NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-EOF-REGAMIGO
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-AMIGOS
+                   IF WS-QTD-AMIGOS >= WS-TAB-MAX
+                       IF WS-AMIGOS-AVISO NOT = "S"
+                           DISPLAY "AVISO: LIMITE DE " WS-TAB-MAX
+                                   " AMIGOS NA LISTAGEM ATINGIDO - "
+                                   "OS DEMAIS REGISTROS NAO SERAO "
+                                   "EXIBIDOS"
+                           MOVE "S" TO WS-AMIGOS-AVISO
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-QTD-AMIGOS
+                       MOVE APELIDO TO TAB-APELIDO (WS-QTD-AMIGOS)
+                       MOVE NOME    TO TAB-NOME    (WS-QTD-AMIGOS)
+                       MOVE EMAIL   TO TAB-EMAIL   (WS-QTD-AMIGOS)
+                   END-IF
+           END-READ.
+
+       120-ORDENAR-TABELA.
+           PERFORM 121-PASSE-EXTERNO VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-AMIGOS.
+
+       121-PASSE-EXTERNO.
+           PERFORM 122-PASSE-INTERNO VARYING WS-IDX2 FROM 1 BY 1
+               UNTIL WS-IDX2 > WS-QTD-AMIGOS - WS-IDX.
+
+       122-PASSE-INTERNO.
+           IF TAB-NOME (WS-IDX2) > TAB-NOME (WS-IDX2 + 1)
+               PERFORM 123-TROCAR-REGISTROS
+           END-IF.
+
+       123-TROCAR-REGISTROS.
+           MOVE TAB-AMIGOS-REG (WS-IDX2)     TO WS-AUX-REGISTRO.
+           MOVE TAB-AMIGOS-REG (WS-IDX2 + 1)
+               TO TAB-AMIGOS-REG (WS-IDX2).
+           MOVE WS-AUX-REGISTRO TO TAB-AMIGOS-REG (WS-IDX2 + 1).
+
+       130-IMPRIMIR-RELATORIO.
+           PERFORM 140-CABECALHO.
+           PERFORM 150-IMPRIMIR-DETALHE VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-AMIGOS.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE AMIGOS CADASTRADOS: " WS-TOTAL-AMIGOS.
+
+       140-CABECALHO.
+           MOVE ZERO TO WS-LINHA-CONT.
+           DISPLAY " ".
+           DISPLAY TABAMIGO.
+           DISPLAY "----------------------------------------"
+                   "----------------------------------------"
+                   "----------".
+
+       150-IMPRIMIR-DETALHE.
+           IF WS-LINHA-CONT >= WS-MAX-LINHAS
+               PERFORM 140-CABECALHO
+           END-IF.
+           DISPLAY TAB-NOME (WS-IDX) " " TAB-APELIDO (WS-IDX) " "
+                   TAB-EMAIL (WS-IDX).
+           ADD 1 TO WS-LINHA-CONT.
+
+      ******************************************************************
+      * 200-GRAVAR - cadastra um novo amigo, recusando o cadastro se
+      *              o APELIDO informado ja existir em REGAMIGO.DAT.
+      ******************************************************************
        200-GRAVAR.
-           DISPLAY "GRAVANDO NESTE CARALHO"
-           PERFORM 000-MAIN.
-       STOP RUN.
-       END PROGRAM AMIGO.
+           PERFORM 210-OBTER-DADOS-AMIGO.
+           MOVE WS-NOVO-EMAIL TO WS-EMAIL-TESTE.
+           PERFORM 960-VALIDAR-EMAIL.
+           IF WS-EMAIL-VALIDO NOT = "S"
+               DISPLAY "EMAIL INVALIDO - INFORME UM ENDERECO COM @ E "
+                       "PONTO NO DOMINIO: " WS-NOVO-EMAIL
+               GO TO 200-GRAVAR-EXIT
+           END-IF.
+           PERFORM 230-GRAVAR-REGISTRO THRU 230-GRAVAR-REGISTRO-EXIT.
+       200-GRAVAR-EXIT.
+           EXIT.
+
+       210-OBTER-DADOS-AMIGO.
+           DISPLAY "APELIDO: " WITH NO ADVANCING.
+           ACCEPT WS-NOVO-APELIDO.
+           DISPLAY "NOME...: " WITH NO ADVANCING.
+           ACCEPT WS-NOVO-NOME.
+           DISPLAY "EMAIL..: " WITH NO ADVANCING.
+           ACCEPT WS-NOVO-EMAIL.
+           DISPLAY "TELEFONE.............: " WITH NO ADVANCING.
+           ACCEPT WS-NOVO-TELEFONE.
+           DISPLAY "NASCIMENTO (AAAAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-NOVO-NASCIMENTO.
 
+       230-GRAVAR-REGISTRO.
+           MOVE WS-NOVO-APELIDO     TO APELIDO.
+           MOVE WS-NOVO-NOME        TO NOME.
+           MOVE WS-NOVO-EMAIL       TO EMAIL.
+           MOVE WS-NOVO-TELEFONE    TO TELEFONE.
+           MOVE WS-NOVO-NASCIMENTO  TO DT-NASCIMENTO.
+           OPEN I-O REGAMIGO.
+           IF WS-FS-REGAMIGO = "35"
+               OPEN OUTPUT REGAMIGO
+               CLOSE REGAMIGO
+               OPEN I-O REGAMIGO
+           END-IF.
+           IF WS-FS-REGAMIGO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR REGAMIGO.DAT - STATUS "
+                       WS-FS-REGAMIGO
+               GO TO 230-GRAVAR-REGISTRO-EXIT
+           END-IF.
+           WRITE REG-AMIGO
+               INVALID KEY
+                   DISPLAY "JA EXISTE UM AMIGO COM O APELIDO " APELIDO
+               NOT INVALID KEY
+                   DISPLAY "AMIGO CADASTRADO COM SUCESSO"
+                   MOVE "INCLUSAO" TO WS-LOG-OPERACAO
+                   MOVE APELIDO    TO WS-LOG-APELIDO
+                   PERFORM 950-GRAVAR-LOG THRU 950-GRAVAR-LOG-EXIT
+           END-WRITE.
+           CLOSE REGAMIGO.
+       230-GRAVAR-REGISTRO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 300-ALTERAR - localiza um amigo pelo APELIDO (leitura direta
+      *               pela chave) e permite alterar NOME e EMAIL.
+      ******************************************************************
+       300-ALTERAR.
+           DISPLAY "APELIDO A ALTERAR: " WITH NO ADVANCING.
+           ACCEPT WS-BUSCA-APELIDO.
+           OPEN I-O REGAMIGO.
+           IF WS-FS-REGAMIGO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR REGAMIGO.DAT - STATUS "
+                       WS-FS-REGAMIGO
+               GO TO 300-ALTERAR-EXIT
+           END-IF.
+           MOVE WS-BUSCA-APELIDO TO APELIDO.
+           READ REGAMIGO
+               INVALID KEY
+                   DISPLAY "APELIDO NAO ENCONTRADO: " WS-BUSCA-APELIDO
+               NOT INVALID KEY
+                   PERFORM 330-SOLICITAR-NOVOS-DADOS
+                   REWRITE REG-AMIGO
+                       INVALID KEY
+                           DISPLAY "NAO FOI POSSIVEL ALTERAR O AMIGO: "
+                                   WS-BUSCA-APELIDO
+                       NOT INVALID KEY
+                           DISPLAY "AMIGO ALTERADO COM SUCESSO"
+                           MOVE "ALTERACAO" TO WS-LOG-OPERACAO
+                           MOVE APELIDO     TO WS-LOG-APELIDO
+                           PERFORM 950-GRAVAR-LOG THRU
+                               950-GRAVAR-LOG-EXIT
+                   END-REWRITE
+           END-READ.
+           CLOSE REGAMIGO.
+       300-ALTERAR-EXIT.
+           EXIT.
+
+       330-SOLICITAR-NOVOS-DADOS.
+           DISPLAY "NOVO NOME  (EM BRANCO MANTEM O ATUAL): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-NOVO-NOME.
+           IF WS-NOVO-NOME NOT = SPACES
+               MOVE WS-NOVO-NOME TO NOME
+           END-IF.
+           DISPLAY "NOVO EMAIL (EM BRANCO MANTEM O ATUAL): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-NOVO-EMAIL.
+           IF WS-NOVO-EMAIL NOT = SPACES
+               MOVE WS-NOVO-EMAIL TO WS-EMAIL-TESTE
+               PERFORM 960-VALIDAR-EMAIL
+               IF WS-EMAIL-VALIDO NOT = "S"
+                   DISPLAY "EMAIL INVALIDO - INFORME UM ENDERECO COM @ "
+                           "E PONTO NO DOMINIO. EMAIL NAO ALTERADO: "
+                           WS-NOVO-EMAIL
+               ELSE
+                   MOVE WS-NOVO-EMAIL TO EMAIL
+               END-IF
+           END-IF.
+           DISPLAY "NOVO TELEFONE (EM BRANCO MANTEM O ATUAL): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-NOVO-TELEFONE.
+           IF WS-NOVO-TELEFONE NOT = SPACES
+               MOVE WS-NOVO-TELEFONE TO TELEFONE
+           END-IF.
+           DISPLAY "NOVO NASCIMENTO AAAAMMDD (ZERO MANTEM O ATUAL): "
+                   WITH NO ADVANCING.
+           MOVE ZERO TO WS-NOVO-NASCIMENTO.
+           ACCEPT WS-NOVO-NASCIMENTO.
+           IF WS-NOVO-NASCIMENTO NOT = ZERO
+               MOVE WS-NOVO-NASCIMENTO TO DT-NASCIMENTO
+           END-IF.
+
+      ******************************************************************
+      * 400-EXCLUIR - localiza um amigo pelo APELIDO (leitura direta
+      *               pela chave) e remove o registro de REGAMIGO.DAT.
+      ******************************************************************
+       400-EXCLUIR.
+           DISPLAY "APELIDO A EXCLUIR: " WITH NO ADVANCING.
+           ACCEPT WS-BUSCA-APELIDO.
+           OPEN I-O REGAMIGO.
+           IF WS-FS-REGAMIGO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR REGAMIGO.DAT - STATUS "
+                       WS-FS-REGAMIGO
+               GO TO 400-EXCLUIR-EXIT
+           END-IF.
+           MOVE WS-BUSCA-APELIDO TO APELIDO.
+           READ REGAMIGO
+               INVALID KEY
+                   DISPLAY "APELIDO NAO ENCONTRADO: " WS-BUSCA-APELIDO
+               NOT INVALID KEY
+                   MOVE APELIDO    TO WS-LOG-APELIDO
+                   DELETE REGAMIGO
+                       INVALID KEY
+                           DISPLAY "NAO FOI POSSIVEL EXCLUIR O AMIGO: "
+                                   WS-BUSCA-APELIDO
+                       NOT INVALID KEY
+                           DISPLAY "AMIGO EXCLUIDO COM SUCESSO"
+                           MOVE "EXCLUSAO" TO WS-LOG-OPERACAO
+                           PERFORM 950-GRAVAR-LOG THRU
+                               950-GRAVAR-LOG-EXIT
+                   END-DELETE
+           END-READ.
+           CLOSE REGAMIGO.
+       400-EXCLUIR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 500-BUSCAR - leitura direta de um amigo pelo APELIDO (chave do
+      *              arquivo indexado), sem varrer REGAMIGO.DAT inteiro.
+      ******************************************************************
+       500-BUSCAR.
+           DISPLAY "APELIDO A BUSCAR: " WITH NO ADVANCING.
+           ACCEPT WS-BUSCA-APELIDO.
+           OPEN INPUT REGAMIGO.
+           IF WS-FS-REGAMIGO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR REGAMIGO.DAT - STATUS "
+                       WS-FS-REGAMIGO
+               GO TO 500-BUSCAR-EXIT
+           END-IF.
+           MOVE WS-BUSCA-APELIDO TO APELIDO.
+           READ REGAMIGO
+               INVALID KEY
+                   DISPLAY "APELIDO NAO ENCONTRADO: " WS-BUSCA-APELIDO
+               NOT INVALID KEY
+                   DISPLAY " "
+                   DISPLAY TABAMIGO
+                   DISPLAY NOME " " APELIDO " " EMAIL
+           END-READ.
+           CLOSE REGAMIGO.
+       500-BUSCAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 600-GRAVAR-GRUPO - associa um APELIDO ja cadastrado em
+      *                    REGAMIGO a um grupo/circulo em REGGRUPO.DAT.
+      ******************************************************************
+       600-GRAVAR-GRUPO.
+           DISPLAY "NOME DO GRUPO..: " WITH NO ADVANCING.
+           ACCEPT WS-NOVO-GRUPO.
+           DISPLAY "APELIDO DO AMIGO: " WITH NO ADVANCING.
+           ACCEPT WS-BUSCA-APELIDO.
+           OPEN INPUT REGAMIGO.
+           IF WS-FS-REGAMIGO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR REGAMIGO.DAT - STATUS "
+                       WS-FS-REGAMIGO
+               GO TO 600-GRAVAR-GRUPO-EXIT
+           END-IF.
+           MOVE WS-BUSCA-APELIDO TO APELIDO.
+           READ REGAMIGO
+               INVALID KEY
+                   DISPLAY "APELIDO NAO CADASTRADO EM REGAMIGO: "
+                           WS-BUSCA-APELIDO
+               NOT INVALID KEY
+                   PERFORM 610-GRAVAR-REGISTRO-GRUPO
+                       THRU 610-GRAVAR-REGISTRO-GRUPO-EXIT
+           END-READ.
+           CLOSE REGAMIGO.
+       600-GRAVAR-GRUPO-EXIT.
+           EXIT.
+
+       610-GRAVAR-REGISTRO-GRUPO.
+           MOVE WS-NOVO-GRUPO    TO GRUPO-NOME.
+           MOVE WS-BUSCA-APELIDO TO GR-APELIDO.
+           OPEN EXTEND REGGRUPO.
+           IF WS-FS-REGGRUPO = "35"
+               OPEN OUTPUT REGGRUPO
+           END-IF.
+           IF WS-FS-REGGRUPO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR REGGRUPO.DAT - STATUS "
+                       WS-FS-REGGRUPO
+               GO TO 610-GRAVAR-REGISTRO-GRUPO-EXIT
+           END-IF.
+           WRITE REG-GRUPO.
+           CLOSE REGGRUPO.
+           DISPLAY "AMIGO INCLUIDO NO GRUPO COM SUCESSO".
+       610-GRAVAR-REGISTRO-GRUPO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 700-RELATORIO-GRUPO - lista cada grupo cadastrado com seus
+      *                       amigos membros, em ordem alfabetica de
+      *                       grupo e de apelido.
+      ******************************************************************
+       700-RELATORIO-GRUPO.
+           MOVE ZERO TO WS-QTD-GRUPOS.
+           MOVE "N" TO WS-EOF-REGGRUPO.
+           MOVE "N" TO WS-GRUPOS-AVISO.
+           OPEN INPUT REGGRUPO.
+           IF WS-FS-REGGRUPO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR REGGRUPO.DAT - STATUS "
+                       WS-FS-REGGRUPO
+               GO TO 700-RELATORIO-GRUPO-EXIT
+           END-IF.
+           OPEN INPUT REGAMIGO.
+           IF WS-FS-REGAMIGO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR REGAMIGO.DAT - STATUS "
+                       WS-FS-REGAMIGO
+               CLOSE REGGRUPO
+               GO TO 700-RELATORIO-GRUPO-EXIT
+           END-IF.
+           PERFORM 710-CARREGAR-TABELA-GRUPO UNTIL FIM-REGGRUPO.
+           CLOSE REGGRUPO.
+           CLOSE REGAMIGO.
+           IF WS-QTD-GRUPOS = ZERO
+               DISPLAY "NENHUM GRUPO CADASTRADO"
+               GO TO 700-RELATORIO-GRUPO-EXIT
+           END-IF.
+           PERFORM 720-ORDENAR-TABELA-GRUPO.
+           PERFORM 730-IMPRIMIR-RELATORIO-GRUPO.
+       700-RELATORIO-GRUPO-EXIT.
+           EXIT.
+
+       710-CARREGAR-TABELA-GRUPO.
+           READ REGGRUPO
+               AT END
+                   MOVE "S" TO WS-EOF-REGGRUPO
+               NOT AT END
+                   IF WS-QTD-GRUPOS >= WS-TAB-MAX
+                       IF WS-GRUPOS-AVISO NOT = "S"
+                           DISPLAY "AVISO: LIMITE DE " WS-TAB-MAX
+                                   " MEMBROS DE GRUPO ATINGIDO - "
+                                   "OS DEMAIS REGISTROS NAO SERAO "
+                                   "EXIBIDOS"
+                           MOVE "S" TO WS-GRUPOS-AVISO
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-QTD-GRUPOS
+                       MOVE GRUPO-NOME TO TAB-GRUPO-NOME (WS-QTD-GRUPOS)
+                       MOVE GR-APELIDO TO TAB-GR-APELIDO (WS-QTD-GRUPOS)
+                       MOVE GR-APELIDO TO APELIDO
+                       READ REGAMIGO
+                           INVALID KEY
+                               MOVE "(AMIGO NAO ENCONTRADO)"
+                                   TO TAB-GR-NOME (WS-QTD-GRUPOS)
+                               MOVE SPACES
+                                   TO TAB-GR-EMAIL (WS-QTD-GRUPOS)
+                           NOT INVALID KEY
+                               MOVE NOME
+                                   TO TAB-GR-NOME (WS-QTD-GRUPOS)
+                               MOVE EMAIL
+                                   TO TAB-GR-EMAIL (WS-QTD-GRUPOS)
+                       END-READ
+                   END-IF
+           END-READ.
+
+       720-ORDENAR-TABELA-GRUPO.
+           PERFORM 721-PASSE-EXTERNO-GRUPO VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-GRUPOS.
+
+       721-PASSE-EXTERNO-GRUPO.
+           PERFORM 722-PASSE-INTERNO-GRUPO VARYING WS-IDX2 FROM 1 BY 1
+               UNTIL WS-IDX2 > WS-QTD-GRUPOS - WS-IDX.
+
+       722-PASSE-INTERNO-GRUPO.
+           IF TAB-GRUPO-NOME (WS-IDX2) > TAB-GRUPO-NOME (WS-IDX2 + 1)
+               PERFORM 724-TROCAR-GRUPO
+           ELSE
+               IF TAB-GRUPO-NOME (WS-IDX2) =
+                      TAB-GRUPO-NOME (WS-IDX2 + 1)
+                  AND TAB-GR-APELIDO (WS-IDX2) >
+                          TAB-GR-APELIDO (WS-IDX2 + 1)
+                   PERFORM 724-TROCAR-GRUPO
+               END-IF
+           END-IF.
+
+       724-TROCAR-GRUPO.
+           MOVE TAB-GRUPOS-REG (WS-IDX2)     TO WS-AUX-GRUPO.
+           MOVE TAB-GRUPOS-REG (WS-IDX2 + 1)
+               TO TAB-GRUPOS-REG (WS-IDX2).
+           MOVE WS-AUX-GRUPO TO TAB-GRUPOS-REG (WS-IDX2 + 1).
+
+       730-IMPRIMIR-RELATORIO-GRUPO.
+           MOVE SPACES TO WS-GRUPO-ANTERIOR.
+           PERFORM 740-IMPRIMIR-DETALHE-GRUPO VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-GRUPOS.
+
+       740-IMPRIMIR-DETALHE-GRUPO.
+           IF TAB-GRUPO-NOME (WS-IDX) NOT = WS-GRUPO-ANTERIOR
+               DISPLAY " "
+               DISPLAY "GRUPO: " TAB-GRUPO-NOME (WS-IDX)
+               MOVE TAB-GRUPO-NOME (WS-IDX) TO WS-GRUPO-ANTERIOR
+           END-IF.
+           DISPLAY "     - " TAB-GR-NOME (WS-IDX) " ("
+                   TAB-GR-APELIDO (WS-IDX) ") "
+                   TAB-GR-EMAIL (WS-IDX).
+
+      ******************************************************************
+      * 900-EXPORTAR-CSV - grava REGAMIGO.DAT inteiro em
+      *                    AMIGO-EXPORT.CSV, no formato NOME,APELIDO,
+      *                    EMAIL com cada campo entre aspas, para uso
+      *                    por uma ferramenta externa de mala direta.
+      ******************************************************************
+       900-EXPORTAR-CSV.
+           MOVE "N" TO WS-EOF-REGAMIGO.
+           OPEN INPUT REGAMIGO.
+           IF WS-FS-REGAMIGO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR REGAMIGO.DAT - STATUS "
+                       WS-FS-REGAMIGO
+               GO TO 900-EXPORTAR-CSV-EXIT
+           END-IF.
+           OPEN OUTPUT AMIGOCSV.
+           IF WS-FS-AMIGOCSV NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR AMIGO-EXPORT.CSV - "
+                       "STATUS " WS-FS-AMIGOCSV
+               CLOSE REGAMIGO
+               GO TO 900-EXPORTAR-CSV-EXIT
+           END-IF.
+           MOVE '"NOME","APELIDO","EMAIL"' TO REG-CSV.
+           WRITE REG-CSV.
+           PERFORM 910-GRAVAR-LINHA-CSV UNTIL FIM-REGAMIGO.
+           CLOSE REGAMIGO.
+           CLOSE AMIGOCSV.
+           DISPLAY "EXPORTACAO CONCLUIDA EM AMIGO-EXPORT.CSV".
+       900-EXPORTAR-CSV-EXIT.
+           EXIT.
+
+       910-GRAVAR-LINHA-CSV.
+           READ REGAMIGO NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-EOF-REGAMIGO
+               NOT AT END
+                   MOVE NOME TO WS-CSV-SRC
+                   PERFORM 905-ESCAPAR-ASPAS
+                   MOVE WS-CSV-DST TO WS-CSV-DST-NOME
+
+                   MOVE APELIDO TO WS-CSV-SRC
+                   PERFORM 905-ESCAPAR-ASPAS
+                   MOVE WS-CSV-DST TO WS-CSV-DST-APELIDO
+
+                   MOVE EMAIL TO WS-CSV-SRC
+                   PERFORM 905-ESCAPAR-ASPAS
+                   MOVE WS-CSV-DST TO WS-CSV-DST-EMAIL
+
+                   MOVE SPACES TO REG-CSV
+                   STRING '"' FUNCTION TRIM (WS-CSV-DST-NOME)
+                              DELIMITED BY SIZE
+                          '","' FUNCTION TRIM (WS-CSV-DST-APELIDO)
+                              DELIMITED BY SIZE
+                          '","' FUNCTION TRIM (WS-CSV-DST-EMAIL)
+                              DELIMITED BY SIZE
+                          '"' DELIMITED BY SIZE
+                       INTO REG-CSV
+                   WRITE REG-CSV
+           END-READ.
+
+      ******************************************************************
+      * 905-ESCAPAR-ASPAS - copia WS-CSV-SRC para WS-CSV-DST dobrando
+      *                     cada aspas dupla encontrada (" -> ""), para
+      *                     que o valor possa ser colocado entre aspas
+      *                     no CSV exportado sem quebrar o parser do
+      *                     lado de quem le o arquivo.
+      ******************************************************************
+       905-ESCAPAR-ASPAS.
+           MOVE ZERO TO WS-CSV-DST-LEN.
+           MOVE SPACES TO WS-CSV-DST.
+           MOVE FUNCTION TRIM (WS-CSV-SRC) TO WS-CSV-SRC.
+           COMPUTE WS-CSV-SRC-LEN =
+               FUNCTION LENGTH (FUNCTION TRIM (WS-CSV-SRC)).
+           PERFORM 906-ESCAPAR-ASPAS-CHAR VARYING WS-CSV-IDX FROM 1 BY 1
+               UNTIL WS-CSV-IDX > WS-CSV-SRC-LEN.
+
+       906-ESCAPAR-ASPAS-CHAR.
+           IF WS-CSV-SRC (WS-CSV-IDX:1) = '"'
+               ADD 1 TO WS-CSV-DST-LEN
+               MOVE '"' TO WS-CSV-DST (WS-CSV-DST-LEN:1)
+           END-IF.
+           ADD 1 TO WS-CSV-DST-LEN.
+           MOVE WS-CSV-SRC (WS-CSV-IDX:1)
+               TO WS-CSV-DST (WS-CSV-DST-LEN:1).
+
+      ******************************************************************
+      * 1000-RELATORIO-ANIVERSARIO - lista os amigos que fazem
+      *                              aniversario no mes atual e no
+      *                              mes seguinte, agrupados por mes
+      *                              e ordenados pelo dia de
+      *                              nascimento dentro de cada grupo.
+      ******************************************************************
+       1000-RELATORIO-ANIVERSARIO.
+           MOVE ZERO TO WS-QTD-ANIV.
+           MOVE "N" TO WS-EOF-REGAMIGO.
+           MOVE "N" TO WS-ANIV-AVISO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-DATA-SISTEMA (5:2) TO WS-MES-ATUAL.
+           IF WS-MES-ATUAL = 12
+               MOVE 1 TO WS-MES-PROXIMO
+           ELSE
+               COMPUTE WS-MES-PROXIMO = WS-MES-ATUAL + 1
+           END-IF.
+           OPEN INPUT REGAMIGO.
+           IF WS-FS-REGAMIGO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR REGAMIGO.DAT - STATUS "
+                       WS-FS-REGAMIGO
+               GO TO 1000-RELATORIO-ANIVERSARIO-EXIT
+           END-IF.
+           PERFORM 1010-CARREGAR-TABELA-ANIV UNTIL FIM-REGAMIGO.
+           CLOSE REGAMIGO.
+           IF WS-QTD-ANIV = ZERO
+               DISPLAY "NENHUM ANIVERSARIANTE NO MES ATUAL OU NO "
+                       "PROXIMO"
+               GO TO 1000-RELATORIO-ANIVERSARIO-EXIT
+           END-IF.
+           PERFORM 1020-ORDENAR-TABELA-ANIV.
+           PERFORM 1030-IMPRIMIR-RELATORIO-ANIV.
+       1000-RELATORIO-ANIVERSARIO-EXIT.
+           EXIT.
+
+       1010-CARREGAR-TABELA-ANIV.
+           READ REGAMIGO NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-EOF-REGAMIGO
+               NOT AT END
+                   MOVE DT-NASCIMENTO (5:2) TO WS-MES-NASC
+                   IF WS-MES-NASC = WS-MES-ATUAL
+                      OR WS-MES-NASC = WS-MES-PROXIMO
+                       IF WS-QTD-ANIV >= WS-TAB-MAX
+                           IF WS-ANIV-AVISO NOT = "S"
+                               DISPLAY "AVISO: LIMITE DE " WS-TAB-MAX
+                                       " ANIVERSARIANTES ATINGIDO - "
+                                       "OS DEMAIS REGISTROS NAO SERAO "
+                                       "EXIBIDOS"
+                               MOVE "S" TO WS-ANIV-AVISO
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-QTD-ANIV
+                           IF WS-MES-NASC = WS-MES-ATUAL
+                               MOVE 1 TO TAB-ANIV-GRUPO (WS-QTD-ANIV)
+                           ELSE
+                               MOVE 2 TO TAB-ANIV-GRUPO (WS-QTD-ANIV)
+                           END-IF
+                           PERFORM 1011-GUARDAR-DETALHE-ANIV
+                       END-IF
+                   END-IF
+           END-READ.
+
+       1011-GUARDAR-DETALHE-ANIV.
+           MOVE DT-NASCIMENTO (7:2)  TO TAB-ANIV-DIA (WS-QTD-ANIV).
+           MOVE APELIDO              TO TAB-ANIV-APELIDO (WS-QTD-ANIV).
+           MOVE NOME                 TO TAB-ANIV-NOME (WS-QTD-ANIV).
+           MOVE TELEFONE             TO TAB-ANIV-TELEFONE (WS-QTD-ANIV).
+           MOVE DT-NASCIMENTO
+               TO TAB-ANIV-NASCIMENTO (WS-QTD-ANIV).
+
+       1020-ORDENAR-TABELA-ANIV.
+           PERFORM 1021-PASSE-EXTERNO-ANIV VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-ANIV.
+
+       1021-PASSE-EXTERNO-ANIV.
+           PERFORM 1022-PASSE-INTERNO-ANIV VARYING WS-IDX2 FROM 1 BY 1
+               UNTIL WS-IDX2 > WS-QTD-ANIV - WS-IDX.
+
+       1022-PASSE-INTERNO-ANIV.
+           IF TAB-ANIV-GRUPO (WS-IDX2) > TAB-ANIV-GRUPO (WS-IDX2 + 1)
+               PERFORM 1024-TROCAR-ANIV
+           ELSE
+               IF TAB-ANIV-GRUPO (WS-IDX2) =
+                      TAB-ANIV-GRUPO (WS-IDX2 + 1)
+                  AND TAB-ANIV-DIA (WS-IDX2) >
+                          TAB-ANIV-DIA (WS-IDX2 + 1)
+                   PERFORM 1024-TROCAR-ANIV
+               END-IF
+           END-IF.
+
+       1024-TROCAR-ANIV.
+           MOVE TAB-ANIV-REG (WS-IDX2)     TO WS-AUX-ANIV.
+           MOVE TAB-ANIV-REG (WS-IDX2 + 1)
+               TO TAB-ANIV-REG (WS-IDX2).
+           MOVE WS-AUX-ANIV TO TAB-ANIV-REG (WS-IDX2 + 1).
+
+       1030-IMPRIMIR-RELATORIO-ANIV.
+           MOVE ZERO TO WS-GRUPO-ANIV-ANTERIOR.
+           PERFORM 1040-IMPRIMIR-DETALHE-ANIV VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-ANIV.
+
+       1040-IMPRIMIR-DETALHE-ANIV.
+           IF TAB-ANIV-GRUPO (WS-IDX) NOT = WS-GRUPO-ANIV-ANTERIOR
+               DISPLAY " "
+               IF TAB-ANIV-GRUPO (WS-IDX) = 1
+                   DISPLAY "ANIVERSARIANTES DO MES ATUAL"
+               ELSE
+                   DISPLAY "ANIVERSARIANTES DO PROXIMO MES"
+               END-IF
+               MOVE TAB-ANIV-GRUPO (WS-IDX) TO WS-GRUPO-ANIV-ANTERIOR
+           END-IF.
+           DISPLAY "     - " TAB-ANIV-NOME (WS-IDX) " ("
+                   TAB-ANIV-APELIDO (WS-IDX) ") NASCIMENTO: "
+                   TAB-ANIV-NASCIMENTO (WS-IDX) " TELEFONE: "
+                   TAB-ANIV-TELEFONE (WS-IDX).
+
+      ******************************************************************
+      * 950-GRAVAR-LOG - registra em REGLOG.DAT a operacao efetuada em
+      *                  REGAMIGO.DAT (INCLUSAO/ALTERACAO/EXCLUSAO),
+      *                  com o APELIDO afetado e a data/hora do evento.
+      ******************************************************************
+       950-GRAVAR-LOG.
+           MOVE WS-LOG-OPERACAO TO LOG-OPERACAO.
+           MOVE WS-LOG-APELIDO  TO LOG-APELIDO.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT LOG-HORA FROM TIME.
+           OPEN EXTEND REGLOG.
+           IF WS-FS-REGLOG = "35"
+               OPEN OUTPUT REGLOG
+           END-IF.
+           IF WS-FS-REGLOG NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR REGLOG.DAT - STATUS "
+                       WS-FS-REGLOG
+               GO TO 950-GRAVAR-LOG-EXIT
+           END-IF.
+           WRITE REG-LOG.
+           CLOSE REGLOG.
+       950-GRAVAR-LOG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 800-IMPORTAR-LOTE - entrada em lote (parametro BATCH na linha
+      *                     de comando): le TRANSAMIGO.DAT por inteiro
+      *                     e cadastra cada transacao em REGAMIGO.DAT
+      *                     pela mesma logica do cadastro interativo,
+      *                     sem necessidade de operador no terminal.
+      ******************************************************************
+       800-IMPORTAR-LOTE.
+           MOVE "N" TO WS-EOF-TRANSAMIGO.
+           OPEN INPUT TRANSAMIGO.
+           IF WS-FS-TRANSAMIGO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR TRANSAMIGO.DAT - STATUS "
+                       WS-FS-TRANSAMIGO
+               GO TO 800-IMPORTAR-LOTE-EXIT
+           END-IF.
+           OPEN I-O REGAMIGO.
+           IF WS-FS-REGAMIGO = "35"
+               OPEN OUTPUT REGAMIGO
+               CLOSE REGAMIGO
+               OPEN I-O REGAMIGO
+           END-IF.
+           IF WS-FS-REGAMIGO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR REGAMIGO.DAT - STATUS "
+                       WS-FS-REGAMIGO
+               CLOSE TRANSAMIGO
+               GO TO 800-IMPORTAR-LOTE-EXIT
+           END-IF.
+           PERFORM 810-PROCESSAR-TRANSACAO UNTIL FIM-TRANSAMIGO.
+           CLOSE TRANSAMIGO.
+           CLOSE REGAMIGO.
+           DISPLAY "IMPORTACAO EM LOTE CONCLUIDA".
+       800-IMPORTAR-LOTE-EXIT.
+           EXIT.
+
+       810-PROCESSAR-TRANSACAO.
+           READ TRANSAMIGO
+               AT END
+                   MOVE "S" TO WS-EOF-TRANSAMIGO
+               NOT AT END
+                   MOVE SPACES TO WS-TR-APELIDO WS-TR-NOME WS-TR-EMAIL
+                   UNSTRING REG-TRANSAMIGO DELIMITED BY ","
+                       INTO WS-TR-APELIDO WS-TR-NOME WS-TR-EMAIL
+                   END-UNSTRING
+                   MOVE WS-TR-EMAIL TO WS-EMAIL-TESTE
+                   PERFORM 960-VALIDAR-EMAIL
+                   IF WS-EMAIL-VALIDO NOT = "S"
+                       DISPLAY "REJEITADO (EMAIL INVALIDO): "
+                               WS-TR-APELIDO
+                       MOVE "EMAIL INVALIDO" TO WS-MOTIVO-REJEITO
+                       PERFORM 820-GRAVAR-REJEITO THRU
+                           820-GRAVAR-REJEITO-EXIT
+                   ELSE
+                       MOVE WS-TR-APELIDO TO APELIDO
+                       MOVE WS-TR-NOME    TO NOME
+                       MOVE WS-TR-EMAIL   TO EMAIL
+                       MOVE SPACES        TO TELEFONE
+                       MOVE ZERO          TO DT-NASCIMENTO
+                       WRITE REG-AMIGO
+                           INVALID KEY
+                               DISPLAY "REJEITADO (APELIDO DUPLICADO): "
+                                       WS-TR-APELIDO
+                               MOVE "APELIDO DUPLICADO"
+                                   TO WS-MOTIVO-REJEITO
+                               PERFORM 820-GRAVAR-REJEITO THRU
+                                   820-GRAVAR-REJEITO-EXIT
+                           NOT INVALID KEY
+                               MOVE "INCLUSAO" TO WS-LOG-OPERACAO
+                               MOVE APELIDO    TO WS-LOG-APELIDO
+                               PERFORM 950-GRAVAR-LOG THRU
+                                   950-GRAVAR-LOG-EXIT
+                       END-WRITE
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * 820-GRAVAR-REJEITO - registra em AMIGO-REJEITOS.DAT uma
+      *                      transacao de lote que nao pode ser
+      *                      incorporada a REGAMIGO.DAT, com o motivo
+      *                      da rejeicao, em vez de descarta-la.
+      ******************************************************************
+       820-GRAVAR-REJEITO.
+           MOVE "REJEITADO " TO REJ-PREFIXO.
+           MOVE WS-TR-APELIDO TO REJ-APELIDO.
+           MOVE SPACE        TO REJ-SEP1.
+           MOVE WS-TR-EMAIL  TO REJ-EMAIL.
+           MOVE SPACE        TO REJ-SEP2.
+           MOVE WS-MOTIVO-REJEITO TO REJ-MOTIVO.
+           OPEN EXTEND AMIGOREJ.
+           IF WS-FS-AMIGOREJ = "35"
+               OPEN OUTPUT AMIGOREJ
+           END-IF.
+           IF WS-FS-AMIGOREJ NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR AMIGO-REJEITOS.DAT - "
+                       "STATUS " WS-FS-AMIGOREJ
+               GO TO 820-GRAVAR-REJEITO-EXIT
+           END-IF.
+           WRITE REG-AMIGOREJ.
+           CLOSE AMIGOREJ.
+       820-GRAVAR-REJEITO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 960-VALIDAR-EMAIL - considera valido o EMAIL em WS-EMAIL-TESTE
+      *                     quando ha um "@" seguido, mais adiante, de
+      *                     um "." com pelo menos um caractere de
+      *                     dominio depois dele. Resultado em
+      *                     WS-EMAIL-VALIDO ("S"/"N").
+      ******************************************************************
+       960-VALIDAR-EMAIL.
+           MOVE "N" TO WS-EMAIL-VALIDO.
+           MOVE ZERO TO WS-POS-ARROBA.
+           MOVE ZERO TO WS-POS-PONTO.
+           PERFORM 961-PROCURAR-ARROBA VARYING WS-CHAR-IDX
+               FROM 1 BY 1 UNTIL WS-CHAR-IDX > 30.
+           IF WS-POS-ARROBA > ZERO AND WS-POS-ARROBA < 30
+               PERFORM 962-PROCURAR-PONTO VARYING WS-CHAR-IDX
+                   FROM WS-POS-ARROBA BY 1 UNTIL WS-CHAR-IDX > 30
+               IF WS-POS-PONTO > WS-POS-ARROBA AND WS-POS-PONTO < 30
+                  AND WS-EMAIL-TESTE (WS-POS-PONTO + 1:1) NOT = SPACE
+                   MOVE "S" TO WS-EMAIL-VALIDO
+               END-IF
+           END-IF.
+
+       961-PROCURAR-ARROBA.
+           IF WS-POS-ARROBA = ZERO
+               IF WS-EMAIL-TESTE (WS-CHAR-IDX:1) = "@"
+                   MOVE WS-CHAR-IDX TO WS-POS-ARROBA
+               END-IF
+           END-IF.
+
+       962-PROCURAR-PONTO.
+           IF WS-POS-PONTO = ZERO
+               IF WS-EMAIL-TESTE (WS-CHAR-IDX:1) = "."
+                   MOVE WS-CHAR-IDX TO WS-POS-PONTO
+               END-IF
+           END-IF.
+
+       END PROGRAM AMIGO.
